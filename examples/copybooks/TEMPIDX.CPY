@@ -0,0 +1,10 @@
+      * Indexed (VSAM-style) record for a temperature conversion,
+      * keyed by conversion ID so a bad historical entry can be looked
+      * up and corrected without touching the sequential audit log.
+           05  IDX-CONV-ID                 PIC X(20).
+           05  IDX-UNIT                    PIC X(01).
+           05  IDX-RAW-VALUE               PIC X(10).
+           05  IDX-FAHRENHEIT              PIC S999V99.
+           05  IDX-CELSIUS                 PIC S999V99.
+           05  IDX-KELVIN                  PIC S999V99.
+           05  IDX-CORRECTED-FLAG          PIC X(01).
