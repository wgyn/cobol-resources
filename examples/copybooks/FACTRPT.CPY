@@ -0,0 +1,6 @@
+      * One printed line of the factorial batch report.
+           05  FRPT-NUMB                   PIC Z(3)9.
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  FRPT-FACT                   PIC Z(17)9.
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  FRPT-OVERFLOW               PIC X(3).
