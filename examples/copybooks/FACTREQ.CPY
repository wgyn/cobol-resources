@@ -0,0 +1,2 @@
+      * One requested factorial value per record.
+           05  FREQ-NUMB                   PIC 9(4).
