@@ -0,0 +1,5 @@
+      * Record for a reading that failed input validation.
+           05  REJ-TIMESTAMP               PIC 9(14).
+           05  REJ-UNIT                    PIC X(01).
+           05  REJ-RAW-VALUE               PIC X(10).
+           05  REJ-REASON                  PIC X(50).
