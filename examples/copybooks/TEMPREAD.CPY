@@ -0,0 +1,4 @@
+      * Daily temperature sensor reading: one unit flag and one raw
+      * reading value per record.
+           05  TR-UNIT                     PIC X(01).
+           05  TR-VALUE                    PIC X(10).
