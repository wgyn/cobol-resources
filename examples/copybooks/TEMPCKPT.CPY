@@ -0,0 +1,3 @@
+      * Checkpoint record for the temperature batch run: count of
+      * readings successfully processed so far.
+           05  CKPT-RECORD-COUNT           PIC 9(8).
