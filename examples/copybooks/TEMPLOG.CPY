@@ -0,0 +1,8 @@
+      * Audit record for a single temperature conversion.
+           05  LOG-CONV-ID                 PIC X(20).
+           05  LOG-TIMESTAMP               PIC 9(14).
+           05  LOG-UNIT                    PIC X(01).
+           05  LOG-RAW-VALUE               PIC X(10).
+           05  LOG-FAHRENHEIT              PIC S999V99.
+           05  LOG-CELSIUS                 PIC S999V99.
+           05  LOG-KELVIN                  PIC S999V99.
