@@ -0,0 +1,6 @@
+      * One correction transaction against the indexed conversion
+      * history: the conversion ID to look up, plus the corrected
+      * unit flag and raw reading value.
+           05  CORR-CONV-ID                PIC X(20).
+           05  CORR-UNIT                   PIC X(01).
+           05  CORR-RAW-VALUE              PIC X(10).
