@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. factbatch.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select Fact-Request-File assign to "FACTREQ.DAT"
+               organization is line sequential.
+
+           select Fact-Report-File assign to "FACTRPT.DAT"
+               organization is line sequential.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Fact-Request-File.
+       01  Fact-Request-Record.
+           copy FACTREQ.
+
+       FD  Fact-Report-File.
+       01  Fact-Report-Record.
+           copy FACTRPT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-Numb PIC 9(4).
+       01 WS-Fact PIC S9(18).
+       01 WS-Overflow-Flag PIC X.
+       01 WS-Requests-EOF PIC X VALUE "N".
+           88 Requests-At-EOF value "Y".
+       PROCEDURE DIVISION.
+           open input Fact-Request-File
+           open output Fact-Report-File
+           perform until Requests-At-EOF
+             read Fact-Request-File
+               at end
+                 move "Y" to WS-Requests-EOF
+               not at end
+                 perform Process-One-Request
+             end-read
+           end-perform
+           close Fact-Request-File
+           close Fact-Report-File
+           goback.
+
+       Process-One-Request.
+           move FREQ-Numb to WS-Numb
+           call "FACTCALC" using WS-Numb WS-Fact WS-Overflow-Flag
+           move spaces to Fact-Report-Record
+           move FREQ-Numb to FRPT-Numb
+           move WS-Fact to FRPT-Fact
+           if WS-Overflow-Flag = "Y"
+             move "YES" to FRPT-Overflow
+           else
+             move "NO " to FRPT-Overflow
+           end-if
+           write Fact-Report-Record.
+
+       END PROGRAM factbatch.
