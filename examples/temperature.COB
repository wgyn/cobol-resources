@@ -1,49 +1,465 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. temperature.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select Temp-Readings-File assign to "TEMPREAD.DAT"
+               organization is line sequential.
+
+           select Temp-Conversion-Log assign to "TEMPLOG.DAT"
+               organization is line sequential
+               file status is WS-Log-Status.
+
+           select Temp-Rejected-File assign to "TEMPREJ.DAT"
+               organization is line sequential
+               file status is WS-Reject-Status.
+
+           select Temp-Checkpoint-File assign to "TEMPCKPT.DAT"
+               organization is line sequential
+               file status is WS-Checkpoint-Status.
+
+           select Temp-Conv-Indexed assign to "TEMPIDX.DAT"
+               organization is indexed
+               access mode is sequential
+               record key is IDX-Conv-ID
+               file status is WS-Indexed-Status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  Temp-Readings-File.
+       01  Temp-Reading-Record.
+           copy TEMPREAD.
+
+       FD  Temp-Conversion-Log.
+       01  Temp-Log-Record.
+           copy TEMPLOG.
+
+       FD  Temp-Rejected-File.
+       01  Temp-Reject-Record.
+           copy TEMPREJ.
+
+       FD  Temp-Checkpoint-File.
+       01  Temp-Checkpoint-Record.
+           copy TEMPCKPT.
+
+       FD  Temp-Conv-Indexed.
+       01  Temp-Indexed-Record.
+           copy TEMPIDX.
+
        WORKING-STORAGE SECTION.
-       01 Temperature-Fahrenheit PIC S999V9.
-       01 Temperature-Celsius PIC S999V9.
-       01 Input-Temperature PIC X(5).
+       01 Temperature-Fahrenheit PIC S999V99.
+       01 Temperature-Celsius PIC S999V99.
+       01 Temperature-Kelvin PIC S999V99.
+       01 Input-Temperature PIC X(10).
        01 Input-From-Type PIC X(10).
+       01 WS-Command-Line PIC X(40).
+       01 WS-Run-Mode PIC X(8).
+       01 WS-Restart-Token PIC X(20).
+       01 WS-Restart-Count PIC 9(8) VALUE 0.
+       01 WS-Record-Count PIC 9(8) VALUE 0.
+       01 WS-Checkpoint-Interval PIC 9(4) VALUE 10.
+       01 WS-Readings-EOF PIC X VALUE "N".
+           88 Readings-At-EOF value "Y".
+       01 WS-Log-Status PIC XX.
+       01 WS-Reject-Status PIC XX.
+       01 WS-Checkpoint-Status PIC XX.
+       01 WS-Indexed-Status PIC XX.
+       01 WS-Log-Open-Flag PIC X VALUE "N".
+           88 Log-Is-Open value "Y".
+       01 WS-Reject-Open-Flag PIC X VALUE "N".
+           88 Reject-Is-Open value "Y".
+       01 WS-Indexed-Open-Flag PIC X VALUE "N".
+           88 Indexed-Is-Open value "Y".
+       01 WS-Conv-Sequence PIC 9(6) VALUE 0.
+       01 WS-Conv-ID PIC X(20).
+       01 WS-Random-Seed PIC 9(8).
+       01 WS-Sequence-Seeded PIC X VALUE "N".
+           88 Sequence-Seeded value "Y".
+       01 WS-Valid-Flag PIC X VALUE "Y".
+           88 Valid-Input value "Y".
+       01 WS-Reject-Reason PIC X(50).
+       01 WS-Conversion-Error-Flag PIC X VALUE "N".
+           88 Conversion-Error value "Y".
+       LINKAGE SECTION.
+       01 LK-Unit PIC X(1).
+       01 LK-Input-Value PIC X(10).
+       01 LK-Fahrenheit PIC S999V99.
+       01 LK-Celsius PIC S999V99.
+       01 LK-Kelvin PIC S999V99.
+       01 LK-Valid-Flag PIC X(1).
        PROCEDURE DIVISION.
-           perform Prompt-Input.
-           perform Handle-Conversion.
+           perform Determine-Run-Mode.
+           perform Open-Conversion-Log.
+           perform Open-Rejected-File.
+           perform Open-Indexed-File.
+           if WS-Run-Mode = "BATCH"
+             perform Batch-Process-Readings
+           else
+             perform Prompt-Input
+             perform Handle-Conversion
+           end-if.
+           perform Close-Conversion-Log.
+           perform Close-Rejected-File.
+           perform Close-Indexed-File.
+           goback.
+
+       Temperature-Entry-Point.
+           entry "TEMPCONV" using LK-Unit LK-Input-Value LK-Fahrenheit
+               LK-Celsius LK-Kelvin LK-Valid-Flag.
+           move LK-Input-Value to Input-Temperature
+           move LK-Unit to Input-From-Type
+           move "N" to WS-Conversion-Error-Flag
+           perform Check-Input-Value
+           if Valid-Input
+             evaluate function lower-case(LK-Unit)
+               when "f"
+                 move function numval(Input-Temperature) to
+                 Temperature-Fahrenheit
+                 perform Fahrenheit-to-Celsius
+                 if not Conversion-Error
+                   perform Celsius-to-Kelvin
+                 end-if
+               when "c"
+                 move function numval(Input-Temperature) to
+                 Temperature-Celsius
+                 perform Celsius-to-Fahrenheit
+                 if not Conversion-Error
+                   perform Celsius-to-Kelvin
+                 end-if
+               when "k"
+                 move function numval(Input-Temperature) to
+                 Temperature-Kelvin
+                 perform Kelvin-to-Celsius
+                 if not Conversion-Error
+                   perform Celsius-to-Fahrenheit
+                 end-if
+               when other
+                 move "N" to WS-Valid-Flag
+             end-evaluate
+           end-if
+           if Valid-Input and not Conversion-Error
+             move "Y" to LK-Valid-Flag
+             move Temperature-Fahrenheit to LK-Fahrenheit
+             move Temperature-Celsius to LK-Celsius
+             move Temperature-Kelvin to LK-Kelvin
+           else
+             move "N" to LK-Valid-Flag
+           end-if
            goback.
 
+       Determine-Run-Mode.
+           accept WS-Command-Line from command-line
+           unstring WS-Command-Line delimited by " "
+               into WS-Run-Mode WS-Restart-Token
+           end-unstring
+           move function upper-case(WS-Run-Mode) to WS-Run-Mode
+           if WS-Restart-Token not = spaces
+             if function test-numval(WS-Restart-Token) = 0
+               move function numval(WS-Restart-Token)
+                   to WS-Restart-Count
+             else
+               display "Error, invalid restart count: "
+                   WS-Restart-Token
+             end-if
+           end-if.
+
+       Open-Conversion-Log.
+           open extend Temp-Conversion-Log
+           if WS-Log-Status = "35"
+             open output Temp-Conversion-Log
+           end-if
+           if WS-Log-Status = "00"
+             move "Y" to WS-Log-Open-Flag
+           else
+             display "Error, could not open conversion log, status: "
+                 WS-Log-Status
+           end-if.
+
+       Close-Conversion-Log.
+           if Log-Is-Open
+             close Temp-Conversion-Log
+           end-if.
+
+       Open-Rejected-File.
+           open extend Temp-Rejected-File
+           if WS-Reject-Status = "35"
+             open output Temp-Rejected-File
+           end-if
+           if WS-Reject-Status = "00"
+             move "Y" to WS-Reject-Open-Flag
+           else
+             display "Error, could not open reject file, status: "
+                 WS-Reject-Status
+           end-if.
+
+       Close-Rejected-File.
+           if Reject-Is-Open
+             close Temp-Rejected-File
+           end-if.
+
+       Open-Indexed-File.
+           open i-o Temp-Conv-Indexed
+           if WS-Indexed-Status = "35"
+             open output Temp-Conv-Indexed
+           end-if
+           if WS-Indexed-Status = "00"
+             move "Y" to WS-Indexed-Open-Flag
+           else
+             display "Error, could not open indexed conversion file, "
+                 "status: " WS-Indexed-Status
+           end-if.
+
+       Close-Indexed-File.
+           if Indexed-Is-Open
+             close Temp-Conv-Indexed
+           end-if.
+
+       Batch-Process-Readings.
+           open input Temp-Readings-File
+           move WS-Restart-Count to WS-Record-Count
+           perform WS-Restart-Count times
+             read Temp-Readings-File
+               at end
+                 move "Y" to WS-Readings-EOF
+             end-read
+           end-perform
+           perform until Readings-At-EOF
+             read Temp-Readings-File
+               at end
+                 move "Y" to WS-Readings-EOF
+               not at end
+                 move TR-Unit to Input-From-Type
+                 move TR-Value to Input-Temperature
+                 perform Handle-Conversion
+                 add 1 to WS-Record-Count
+                 if function mod(WS-Record-Count WS-Checkpoint-Interval)
+                     = 0
+                   perform Write-Checkpoint
+                 end-if
+             end-read
+           end-perform
+           perform Write-Checkpoint
+           close Temp-Readings-File.
+
+       Write-Checkpoint.
+           move WS-Record-Count to CKPT-Record-Count
+           open output Temp-Checkpoint-File
+           if WS-Checkpoint-Status not = "00"
+             display "Error, could not open checkpoint file, status: "
+                 WS-Checkpoint-Status
+           else
+             write Temp-Checkpoint-Record
+             close Temp-Checkpoint-File
+           end-if.
+
        Prompt-Input.
            display "What unit should we convert from?"
-           display "Pick one of: Fahrenheit, Celsius."
+           display "Pick one of: Fahrenheit, Celsius, Kelvin."
            accept Input-From-Type
            display "Enter a temperature."
            accept Input-Temperature.
 
        Handle-Conversion.
-           evaluate function lower-case(Input-From-Type(1:1))
-             when "f"
-               move function numval(Input-Temperature) to
-               Temperature-Fahrenheit
-               perform Fahrenheit-To-Celsius
-               perform Display-Conversions
-             when "c"
-               move function numval(Input-Temperature) to
-               Temperature-Celsius
-               perform Celsius-to-Fahrenheit
-               perform Display-Conversions
-             when other
-               display "Error, unsupported conversion: " Input-From-Type
-           end-evaluate.
+           perform Validate-Input
+           if not Valid-Input
+             if WS-Run-Mode not = "BATCH"
+               display "Error, invalid temperature value: "
+                   Input-Temperature
+             end-if
+           else
+             move "N" to WS-Conversion-Error-Flag
+             evaluate function lower-case(Input-From-Type(1:1))
+               when "f"
+                 move function numval(Input-Temperature) to
+                 Temperature-Fahrenheit
+                 perform Fahrenheit-To-Celsius
+                 if not Conversion-Error
+                   perform Celsius-to-Kelvin
+                 end-if
+                 perform Report-Conversion-Result
+               when "c"
+                 move function numval(Input-Temperature) to
+                 Temperature-Celsius
+                 perform Celsius-to-Fahrenheit
+                 if not Conversion-Error
+                   perform Celsius-to-Kelvin
+                 end-if
+                 perform Report-Conversion-Result
+               when "k"
+                 move function numval(Input-Temperature) to
+                 Temperature-Kelvin
+                 perform Kelvin-to-Celsius
+                 if not Conversion-Error
+                   perform Celsius-to-Fahrenheit
+                 end-if
+                 perform Report-Conversion-Result
+               when other
+                 if WS-Run-Mode not = "BATCH"
+                   display "Error, unsupported conversion: "
+                       Input-From-Type
+                 end-if
+                 perform Write-Rejected-Unit
+             end-evaluate
+           end-if.
+
+       Report-Conversion-Result.
+           if Conversion-Error
+             if WS-Run-Mode not = "BATCH"
+               display "Error, conversion result out of range: "
+                   Input-Temperature
+             end-if
+             perform Write-Rejected-Input
+           else
+             perform Display-Conversions
+           end-if.
+
+       Validate-Input.
+           perform Check-Input-Value
+           if not Valid-Input
+             perform Write-Rejected-Input
+           end-if.
+
+       Check-Input-Value.
+           move "Y" to WS-Valid-Flag
+           if Input-Temperature = spaces
+             move "N" to WS-Valid-Flag
+             move "Not a well-formed numeric value"
+                 to WS-Reject-Reason
+           else
+             if function test-numval(Input-Temperature) not = 0
+               move "N" to WS-Valid-Flag
+               move "Not a well-formed numeric value"
+                 to WS-Reject-Reason
+             else
+               if function numval(Input-Temperature) < -999.99
+                   or function numval(Input-Temperature) > 999.99
+                 move "N" to WS-Valid-Flag
+                 move "Value outside -999.99 to 999.99 range"
+                     to WS-Reject-Reason
+               end-if
+             end-if
+           end-if.
+
+       Write-Rejected-Input.
+           if not Reject-Is-Open
+             display "Error, reject file not open, dropped reject for: "
+                 Input-Temperature
+           else
+             move function current-date(1:14) to REJ-Timestamp
+             move Input-From-Type(1:1) to REJ-Unit
+             move Input-Temperature to REJ-Raw-Value
+             move WS-Reject-Reason to REJ-Reason
+             write Temp-Reject-Record
+           end-if.
+
+       Write-Rejected-Unit.
+           if not Reject-Is-Open
+             display "Error, reject file not open, dropped reject for: "
+                 Input-Temperature
+           else
+             move function current-date(1:14) to REJ-Timestamp
+             move Input-From-Type(1:1) to REJ-Unit
+             move Input-Temperature to REJ-Raw-Value
+             move "Unsupported conversion unit" to REJ-Reason
+             write Temp-Reject-Record
+           end-if.
 
        Celsius-to-Fahrenheit.
            compute Temperature-Fahrenheit rounded
-           = (Temperature-Celsius * 1.8) + 32.0.
+           = (Temperature-Celsius * 1.8) + 32.0
+             on size error
+               move "Y" to WS-Conversion-Error-Flag
+               move "Fahrenheit result out of -999.99 to 999.99 range"
+                   to WS-Reject-Reason
+           end-compute.
 
        Fahrenheit-to-Celsius.
            compute Temperature-Celsius rounded
-           = (Temperature-Fahrenheit - 32.0) / (1.8).
+           = (Temperature-Fahrenheit - 32.0) / (1.8)
+             on size error
+               move "Y" to WS-Conversion-Error-Flag
+               move "Celsius result out of -999.99 to 999.99 range"
+                   to WS-Reject-Reason
+           end-compute.
+
+       Kelvin-to-Celsius.
+           compute Temperature-Celsius rounded
+           = Temperature-Kelvin - 273.15
+             on size error
+               move "Y" to WS-Conversion-Error-Flag
+               move "Celsius result out of -999.99 to 999.99 range"
+                   to WS-Reject-Reason
+           end-compute.
+
+       Celsius-to-Kelvin.
+           compute Temperature-Kelvin rounded
+           = Temperature-Celsius + 273.15
+             on size error
+               move "Y" to WS-Conversion-Error-Flag
+               move "Kelvin result out of -999.99 to 999.99 range"
+                   to WS-Reject-Reason
+           end-compute.
 
        Display-Conversions.
-           display "Temperature in Fahrenheit: " Temperature-Fahrenheit
-           display "Temperature in Celsius   : " Temperature-Celsius.
+           if WS-Run-Mode not = "BATCH"
+             display "Temperature in Fahrenheit: "
+                 Temperature-Fahrenheit
+             display "Temperature in Celsius   : "
+                 Temperature-Celsius
+             display "Temperature in Kelvin    : "
+                 Temperature-Kelvin
+           end-if
+           perform Write-Conversion-Log.
+
+       Write-Conversion-Log.
+           if not Sequence-Seeded
+             perform Seed-Conv-Sequence
+           end-if
+           move function current-date(1:14) to LOG-Timestamp
+           add 1 to WS-Conv-Sequence
+           move LOG-Timestamp to WS-Conv-ID(1:14)
+           move WS-Conv-Sequence to WS-Conv-ID(15:6)
+           move WS-Conv-ID to LOG-Conv-ID
+           move Input-From-Type(1:1) to LOG-Unit
+           move Input-Temperature to LOG-Raw-Value
+           move Temperature-Fahrenheit to LOG-Fahrenheit
+           move Temperature-Celsius to LOG-Celsius
+           move Temperature-Kelvin to LOG-Kelvin
+           if not Log-Is-Open
+             display "Error, conversion log not open, dropped: "
+                 Input-Temperature
+           else
+             write Temp-Log-Record
+           end-if
+           perform Write-Indexed-Conversion.
+
+       Seed-Conv-Sequence.
+           move function current-date(9:8) to WS-Random-Seed
+           compute WS-Conv-Sequence = function integer(
+               function random(WS-Random-Seed) * 900000) + 1
+           move "Y" to WS-Sequence-Seeded.
+
+       Write-Indexed-Conversion.
+           if not Indexed-Is-Open
+             display "Error, indexed file not open, dropped entry for: "
+                 WS-Conv-ID
+           else
+             move WS-Conv-ID to IDX-Conv-ID
+             move LOG-Unit to IDX-Unit
+             move LOG-Raw-Value to IDX-Raw-Value
+             move LOG-Fahrenheit to IDX-Fahrenheit
+             move LOG-Celsius to IDX-Celsius
+             move LOG-Kelvin to IDX-Kelvin
+             move "N" to IDX-Corrected-Flag
+             write Temp-Indexed-Record
+               invalid key
+                 if Reject-Is-Open
+                   move function current-date(1:14) to REJ-Timestamp
+                   move LOG-Unit to REJ-Unit
+                   move LOG-Raw-Value to REJ-Raw-Value
+                   move "Duplicate conversion ID" to REJ-Reason
+                   write Temp-Reject-Record
+                 end-if
+             end-write
+           end-if.
 
        END PROGRAM temperature.
