@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. tempmaint.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select Temp-Correction-File assign to "TEMPCORR.DAT"
+               organization is line sequential.
+
+           select Temp-Conv-Indexed assign to "TEMPIDX.DAT"
+               organization is indexed
+               access mode is random
+               record key is IDX-Conv-ID
+               file status is WS-Indexed-Status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Temp-Correction-File.
+       01  Temp-Correction-Record.
+           copy TEMPCORR.
+
+       FD  Temp-Conv-Indexed.
+       01  Temp-Indexed-Record.
+           copy TEMPIDX.
+
+       WORKING-STORAGE SECTION.
+       01 WS-Indexed-Status PIC XX.
+       01 WS-Corrections-EOF PIC X VALUE "N".
+           88 Corrections-At-EOF value "Y".
+       01 WS-Fahrenheit PIC S999V99.
+       01 WS-Celsius PIC S999V99.
+       01 WS-Kelvin PIC S999V99.
+       01 WS-Conv-Valid PIC X(1).
+       PROCEDURE DIVISION.
+           open input Temp-Correction-File
+           perform Open-Indexed-File
+           perform until Corrections-At-EOF
+             read Temp-Correction-File
+               at end
+                 move "Y" to WS-Corrections-EOF
+               not at end
+                 perform Apply-Correction
+             end-read
+           end-perform
+           close Temp-Correction-File
+           close Temp-Conv-Indexed
+           goback.
+
+       Open-Indexed-File.
+           open i-o Temp-Conv-Indexed
+           if WS-Indexed-Status = "35"
+             open output Temp-Conv-Indexed
+             close Temp-Conv-Indexed
+             open i-o Temp-Conv-Indexed
+           end-if
+           if WS-Indexed-Status not = "00"
+             display "Error, could not open indexed conversion file, "
+                 "status: " WS-Indexed-Status
+           end-if.
+
+       Apply-Correction.
+           move CORR-Conv-ID to IDX-Conv-ID
+           read Temp-Conv-Indexed
+             invalid key
+               display "Error, no conversion on file for ID: "
+                   CORR-Conv-ID
+             not invalid key
+               perform Recalculate-And-Rewrite
+           end-read.
+
+       Recalculate-And-Rewrite.
+           move CORR-Unit to IDX-Unit
+           move CORR-Raw-Value to IDX-Raw-Value
+           call "TEMPCONV" using IDX-Unit IDX-Raw-Value
+               WS-Fahrenheit WS-Celsius WS-Kelvin WS-Conv-Valid
+           if WS-Conv-Valid not = "Y"
+             display "Error, invalid correction for ID: " IDX-Conv-ID
+           else
+             move WS-Fahrenheit to IDX-Fahrenheit
+             move WS-Celsius to IDX-Celsius
+             move WS-Kelvin to IDX-Kelvin
+             move "Y" to IDX-Corrected-Flag
+             rewrite Temp-Indexed-Record
+               invalid key
+                 display "Error, rewrite failed for ID: " IDX-Conv-ID
+             end-rewrite
+           end-if.
+
+       END PROGRAM tempmaint.
