@@ -3,21 +3,68 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 numb PIC 9(4) VALUE 5.
-       01 fact PIC 9(8) VALUE 0.
+       01 fact PIC S9(18) COMP-3 VALUE 0.
+       01 WS-Numb-Param PIC X(4).
+       01 WS-First-Call PIC X VALUE "Y".
+       01 WS-Overflow-Flag PIC X VALUE "N".
+           88 Factorial-Overflowed value "Y".
+       01 WS-Entry-Driven PIC X VALUE "N".
+           88 Entry-Driven value "Y".
        LOCAL-STORAGE SECTION.
        01 num PIC 9(4).
+       LINKAGE SECTION.
+       01 LK-Numb PIC 9(4).
+       01 LK-Fact PIC S9(18).
+       01 LK-Overflow-Flag PIC X.
        PROCEDURE DIVISION.
+           if WS-First-Call = "Y"
+             move "N" to WS-First-Call
+             perform Accept-Numb-Parameter
+           end-if.
+           perform Compute-Factorial.
+           if not Entry-Driven
+             if Factorial-Overflowed
+               display num '! = ' fact ' *** OVERFLOW ***'
+             else
+               display num '! = ' fact
+             end-if
+           end-if.
+           goback.
+
+       Factorial-Entry-Point.
+           entry "FACTCALC" using LK-Numb LK-Fact LK-Overflow-Flag.
+           move "N" to WS-First-Call
+           move "Y" to WS-Entry-Driven
+           move LK-Numb to numb
+           move 0 to fact
+           move "N" to WS-Overflow-Flag
+           perform Compute-Factorial
+           move fact to LK-Fact
+           move WS-Overflow-Flag to LK-Overflow-Flag
+           goback.
+
+       Accept-Numb-Parameter.
+           accept WS-Numb-Param from command-line
+           if WS-Numb-Param not = spaces
+             if function test-numval(WS-Numb-Param) = 0
+               move function numval(WS-Numb-Param) to numb
+             else
+               display "Error, invalid numb argument: " WS-Numb-Param
+             end-if
+           end-if.
+
+       Compute-Factorial.
            move numb to num.
            if numb = 0
              move 1 to fact
            else
              subtract 1 from numb
              call 'factorial'
-             add num to fact
+             compute fact = fact * num
+               on size error
+                 move "Y" to WS-Overflow-Flag
+             end-compute
            end-if.
-
-           display num '! = ' fact.
-           goback.
       * Per p275 re: batch compilation
       *
       * Use the END PROGRAM marker to terminate each program in the
